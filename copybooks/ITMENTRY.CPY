@@ -0,0 +1,13 @@
+      *****************************************************************
+      * ITMENTRY.CPY
+      * SHARED ITEM TABLE ENTRY LAYOUT - INCLUDE UNDER THE OCCURS
+      * CLAUSE OF ANY IN-MEMORY ITEM TABLE THAT NEEDS TO MATCH THE
+      * ITEM-CODE / QUANTITY / CATEGORY / DESCRIPTION SHAPE USED BY
+      * THE ITEM MASTER LOAD PROGRAMS.
+      *
+      * 08/08/2026 JH  ADDED WS-ITEM-CATEGORY AND WS-ITEM-DESC
+      *****************************************************************
+           10  WS-ITEM                     PIC X(20).
+           10  WS-QTY                      PIC 9(05).
+           10  WS-ITEM-CATEGORY            PIC X(04).
+           10  WS-ITEM-DESC                PIC X(20).

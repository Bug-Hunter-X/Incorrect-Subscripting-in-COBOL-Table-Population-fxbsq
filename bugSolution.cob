@@ -1,13 +1,687 @@
-01  WS-DATA-AREA.          
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES. 
-       10  WS-ITEM PIC X(20). 
-       10  WS-QTY PIC 9(3). 
-
-PROCEDURE DIVISION. 
-           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 100 
-               MOVE "ITEM" & WS-COUNT TO WS-ITEM(WS-COUNT) 
-               MOVE WS-COUNT TO WS-QTY(WS-COUNT) 
-           END-PERFORM. 
-           DISPLAY "Table populated successfully" 
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ITMTBLLD.
+000120 AUTHOR. J HARTLEY.
+000130 INSTALLATION. INVENTORY SYSTEMS.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  -------------------------------------
+000210* 08/08/2026 JH    LOAD WS-TABLE FROM ITEM-MASTER-FILE
+000220*                  INSTEAD OF SYNTHETIC DATA.
+000230* 08/08/2026 JH    CONVERTED WS-TABLE TO OCCURS DEPENDING
+000240*                  ON WS-ITEM-COUNT, WITH A CONTROLLED
+000250*                  OVERFLOW MESSAGE ABOVE WS-TABLE-MAX.
+000260* 08/08/2026 JH    ADDED QUANTITY EDITING AND AN EXCEPTIONS
+000270*                  REPORT FOR ZERO/NON-NUMERIC/HIGH QTYS.
+000280* 08/08/2026 JH    ADDED CHECKPOINT/RESTART SO A MID-RUN
+000290*                  ABEND DOES NOT FORCE A FULL REPROCESS.
+000300* 08/08/2026 JH    ADDED THE POPULATION REPORT WITH
+000310*                  CONTROL TOTALS.
+000320* 08/08/2026 JH    EXTENDED THE TABLE ENTRY WITH CATEGORY
+000330*                  AND DESCRIPTION VIA COPYBOOK ITMENTRY.
+000340* 08/08/2026 JH    ADDED ITEM-TABLE-OUT EXTRACT FILE FOR
+000350*                  DOWNSTREAM BATCH STEPS.
+000360* 08/08/2026 JH    CONVERTED TABLE ACCESS TO INDEXED/SEARCH
+000370*                  ALL AND ADDED 7000-FIND-ITEM-BY-CODE.
+000380* 08/08/2026 JH    ADDED THE RUN AUDIT LOG.
+000390* 08/08/2026 JH    ADDED RECORD COUNT RECONCILIATION
+000400*                  AGAINST THE ITEM MASTER TRAILER RECORD.
+000410* 08/08/2026 JH    HARDENED FILE OPENS WITH STATUS CHECKS,
+000420*                  RESET THE CHECKPOINT FILE ON A CLEAN
+000430*                  RECONCILED RUN, RELOAD CHECKPOINTED ROWS
+000440*                  ON RESTART SO THE EXTRACT FILE STAYS
+000450*                  COMPLETE, READ THROUGH TO THE REAL
+000460*                  TRAILER ON OVERFLOW, AND VALIDATE THE
+000470*                  ITEM MASTER IS IN ASCENDING SEQUENCE
+000480*                  BEFORE TRUSTING SEARCH ALL.
+000490* 08/08/2026 JH    CLOSE FILES ON ABEND, VALIDATE THE
+000500*                  HEADER/DETAIL/TRAILER RECORD TYPES,
+000510*                  ALLOW A ZERO-DETAIL ITEM MASTER, SKIP
+000520*                  DUPLICATE CHECKPOINTS ON A RELOAD, AND
+000530*                  FLAG A MISMATCH IN THE FINAL MESSAGE.
+000540*-----------------------------------------------------------
+000550
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER. IBM-370.
+000590 OBJECT-COMPUTER. IBM-370.
+000600
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT ITEM-MASTER-FILE
+000640         ASSIGN TO ITEMMSTR
+000650         ORGANIZATION IS SEQUENTIAL
+000660         FILE STATUS IS WS-IM-FILE-STATUS.
+000670
+000680     SELECT EXCEPTION-RPT-FILE
+000690         ASSIGN TO EXCPRPT
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-EX-FILE-STATUS.
+000720
+000730     SELECT CHECKPOINT-FILE
+000740         ASSIGN TO CKPTFILE
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS WS-CK-FILE-STATUS.
+000770
+000780     SELECT ITEM-POP-RPT-FILE
+000790         ASSIGN TO POPRPT
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-PR-FILE-STATUS.
+000820
+000830     SELECT ITEM-TABLE-OUT-FILE
+000840         ASSIGN TO ITMTBOUT
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-TO-FILE-STATUS.
+000870
+000880     SELECT AUDIT-LOG-FILE
+000890         ASSIGN TO AUDITLOG
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WS-AL-FILE-STATUS.
+000920
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  ITEM-MASTER-FILE
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORD CONTAINS 80 CHARACTERS.
+000980 01  IM-DETAIL-RECORD.
+000990     05  IM-RECORD-TYPE           PIC X(01).
+001000         88  IM-HEADER-REC             VALUE '1'.
+001010         88  IM-DETAIL-REC             VALUE '2'.
+001020         88  IM-TRAILER-REC            VALUE '9'.
+001030     05  IM-ITEM-CODE             PIC X(20).
+001040     05  IM-QTY-ON-HAND           PIC X(05).
+001050     05  IM-ITEM-CATEGORY         PIC X(04).
+001060     05  IM-ITEM-DESC             PIC X(20).
+001070     05  FILLER                   PIC X(30).
+001080 01  IM-TRAILER-RECORD REDEFINES IM-DETAIL-RECORD.
+001090     05  IM-TR-RECORD-TYPE        PIC X(01).
+001100     05  IM-TR-EXPECTED-COUNT     PIC 9(05).
+001110     05  FILLER                   PIC X(74).
+001120
+001130 FD  EXCEPTION-RPT-FILE
+001140     LABEL RECORDS ARE STANDARD
+001150     RECORD CONTAINS 80 CHARACTERS.
+001160 01  EXCEPTION-RPT-RECORD.
+001170     05  EX-ITEM-CODE             PIC X(20).
+001180     05  EX-QTY-VALUE             PIC X(05).
+001190     05  EX-REASON                PIC X(30).
+001200     05  FILLER                   PIC X(25).
+001210
+001220 FD  CHECKPOINT-FILE
+001230     LABEL RECORDS ARE STANDARD
+001240     RECORD CONTAINS 45 CHARACTERS.
+001250 01  CHECKPOINT-RECORD.
+001260     05  CKPT-RUN-DATE            PIC 9(08).
+001270     05  CKPT-RUN-TIME            PIC 9(08).
+001280     05  CKPT-LAST-COUNT          PIC 9(05).
+001290     05  CKPT-LAST-ITEM           PIC X(20).
+001300     05  FILLER                   PIC X(04).
+001310
+001320 FD  ITEM-POP-RPT-FILE
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORD CONTAINS 132 CHARACTERS.
+001350 01  ITEM-POP-RPT-RECORD         PIC X(132).
+001360
+001370 FD  ITEM-TABLE-OUT-FILE
+001380     LABEL RECORDS ARE STANDARD
+001390     RECORD CONTAINS 80 CHARACTERS.
+001400 01  ITEM-TABLE-OUT-RECORD.
+001410     05  OUT-ITEM                 PIC X(20).
+001420     05  OUT-QTY                  PIC 9(05).
+001430     05  OUT-CATEGORY             PIC X(04).
+001440     05  OUT-DESC                 PIC X(20).
+001450     05  FILLER                   PIC X(31).
+001460
+001470 FD  AUDIT-LOG-FILE
+001480     LABEL RECORDS ARE STANDARD
+001490     RECORD CONTAINS 80 CHARACTERS.
+001500 01  AUDIT-LOG-RECORD.
+001510     05  AL-RUN-DATE              PIC 9(08).
+001520     05  AL-RUN-TIME              PIC 9(08).
+001530     05  AL-JOB-ID                PIC X(08).
+001540     05  AL-ROWS-LOADED           PIC 9(05).
+001550     05  FILLER                   PIC X(51).
+001560
+001570 WORKING-STORAGE SECTION.
+001580 77  WS-TABLE-MAX                 PIC 9(05) VALUE 05000.
+001590 77  WS-ITEM-COUNT                PIC 9(05) VALUE ZERO.
+001600 77  WS-PRIOR-COUNT               PIC 9(05) VALUE ZERO.
+001610 77  WS-TOTAL-PROCESSED           PIC 9(05) VALUE ZERO.
+001620 77  WS-EXPECTED-COUNT            PIC 9(05) VALUE ZERO.
+001630 77  WS-CHECKPOINT-INTERVAL       PIC 9(03) VALUE 025.
+001640 77  WS-CKPT-QUOTIENT             PIC 9(05) VALUE ZERO.
+001650 77  WS-CKPT-REMAINDER            PIC 9(03) VALUE ZERO.
+001660 77  WS-QTY-HIGH-THRESHOLD        PIC 9(05) VALUE 05000.
+001670 77  WS-QTY-SUM                   PIC 9(08) VALUE ZERO.
+001680 77  WS-LINE-COUNT                PIC 9(03) VALUE ZERO.
+001690 77  WS-PAGE-COUNT                PIC 9(03) VALUE ZERO.
+001700 77  WS-LAST-LOADED-ITEM          PIC X(20) VALUE LOW-VALUES.
+001710 77  WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+001720 77  WS-RUN-TIME                  PIC 9(08) VALUE ZERO.
+001730 77  WS-JOB-ID                    PIC X(08) VALUE SPACES.
+001740
+001750 01  WS-SWITCHES.
+001760     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+001770         88  WS-EOF-YES                 VALUE 'Y'.
+001780         88  WS-EOF-NO                  VALUE 'N'.
+001790     05  WS-RESUME-SWITCH         PIC X(01) VALUE 'N'.
+001800         88  WS-RESUME-ACTIVE           VALUE 'Y'.
+001810     05  WS-RELOAD-SWITCH         PIC X(01) VALUE 'N'.
+001820         88  WS-RELOADING               VALUE 'Y'.
+001830     05  WS-CKPT-FOUND-SWITCH     PIC X(01) VALUE 'N'.
+001840         88  WS-CKPT-FOUND              VALUE 'Y'.
+001850     05  WS-TRAILER-SEEN-SWITCH   PIC X(01) VALUE 'N'.
+001860         88  WS-TRAILER-SEEN            VALUE 'Y'.
+001870     05  WS-OVERFLOW-SWITCH       PIC X(01) VALUE 'N'.
+001880         88  WS-TABLE-OVERFLOW          VALUE 'Y'.
+001890     05  WS-VALID-QTY-SWITCH      PIC X(01) VALUE 'Y'.
+001900         88  WS-QTY-IS-VALID            VALUE 'Y'.
+001910     05  WS-SEARCH-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+001920         88  WS-SEARCH-FOUND            VALUE 'Y'.
+001930     05  WS-RECON-STATUS-SWITCH   PIC X(01) VALUE 'Y'.
+001940         88  WS-RECON-OK                VALUE 'Y'.
+001950         88  WS-RECON-MISMATCH          VALUE 'N'.
+001960     05  WS-IM-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+001970         88  WS-IM-OPEN                 VALUE 'Y'.
+001980     05  WS-EX-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+001990         88  WS-EX-OPEN                 VALUE 'Y'.
+002000     05  WS-CK-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+002010         88  WS-CK-OPEN                 VALUE 'Y'.
+002020     05  WS-PR-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+002030         88  WS-PR-OPEN                 VALUE 'Y'.
+002040     05  WS-TO-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+002050         88  WS-TO-OPEN                 VALUE 'Y'.
+002060     05  WS-AL-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+002070         88  WS-AL-OPEN                 VALUE 'Y'.
+002080
+002090 01  WS-FILE-STATUSES.
+002100     05  WS-IM-FILE-STATUS        PIC X(02) VALUE SPACES.
+002110     05  WS-EX-FILE-STATUS        PIC X(02) VALUE SPACES.
+002120     05  WS-CK-FILE-STATUS        PIC X(02) VALUE SPACES.
+002130     05  WS-PR-FILE-STATUS        PIC X(02) VALUE SPACES.
+002140     05  WS-TO-FILE-STATUS        PIC X(02) VALUE SPACES.
+002150     05  WS-AL-FILE-STATUS        PIC X(02) VALUE SPACES.
+002160
+002170 01  WS-VALIDATION-AREA.
+002180     05  WS-QTY-RAW               PIC X(05) VALUE SPACES.
+002190     05  WS-EXCEPTION-REASON      PIC X(30) VALUE SPACES.
+002200
+002210 01  WS-SEARCH-AREA.
+002220     05  WS-SEARCH-ITEM-CODE      PIC X(20) VALUE SPACES.
+002230
+002240 01  WS-DATA-AREA.
+002250     05  WS-TABLE OCCURS 0 TO 5000 TIMES
+002260                   DEPENDING ON WS-ITEM-COUNT
+002270                   ASCENDING KEY IS WS-ITEM
+002280                   INDEXED BY WS-TAB-IDX.
+002290         COPY ITMENTRY.
+002300
+002310 01  WS-RPT-HEADING-1             PIC X(132) VALUE
+002320         'ITEM TABLE POPULATION REPORT'.
+002330 01  WS-RPT-HEADING-2             PIC X(132) VALUE
+002340         'ITEM CODE            QTY    CAT  DESCRIPTION'.
+002350 01  WS-RPT-DETAIL-LINE.
+002360     05  RPT-D-ITEM               PIC X(20).
+002370     05  FILLER                   PIC X(04) VALUE SPACES.
+002380     05  RPT-D-QTY                PIC ZZZZ9.
+002390     05  FILLER                   PIC X(04) VALUE SPACES.
+002400     05  RPT-D-CATEGORY           PIC X(04).
+002410     05  FILLER                   PIC X(04) VALUE SPACES.
+002420     05  RPT-D-DESC               PIC X(20).
+002430     05  FILLER                   PIC X(71) VALUE SPACES.
+002440 01  WS-RPT-TOTAL-LINE.
+002450     05  FILLER                   PIC X(01) VALUE SPACE.
+002460     05  FILLER                   PIC X(20) VALUE
+002470             'TOTAL ITEMS LOADED:'.
+002480     05  RPT-T-COUNT              PIC ZZ,ZZ9.
+002490     05  FILLER                   PIC X(05) VALUE SPACES.
+002500     05  FILLER                   PIC X(20) VALUE
+002510             'TOTAL QUANTITY SUM:'.
+002520     05  RPT-T-QTY-SUM            PIC ZZZ,ZZZ,ZZ9.
+002530     05  FILLER                   PIC X(69) VALUE SPACES.
+002540
+002550 PROCEDURE DIVISION.
+002560
+002570*-----------------------------------------------------------
+002580* 0000-MAINLINE
+002590*-----------------------------------------------------------
+002600 0000-MAINLINE.
+002610     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002620     PERFORM 2000-POPULATE-TABLE THRU 2000-EXIT
+002630         UNTIL WS-EOF-YES OR WS-TRAILER-SEEN.
+002640     PERFORM 3000-RECONCILE-COUNTS THRU 3000-EXIT.
+002650     PERFORM 4000-PRODUCE-POP-REPORT THRU 4000-EXIT.
+002660     PERFORM 5000-WRITE-TABLE-OUTPUT THRU 5000-EXIT.
+002670     PERFORM 6000-WRITE-AUDIT-LOG THRU 6000-EXIT.
+002680     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002690     STOP RUN.
+002700
+002710*-----------------------------------------------------------
+002720* 1000-INITIALIZE - OPEN FILES AND RESUME FROM CHECKPOINT
+002730*-----------------------------------------------------------
+002740 1000-INITIALIZE.
+002750     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002760     ACCEPT WS-RUN-TIME FROM TIME.
+002770     MOVE 'ITMTBLLD' TO WS-JOB-ID.
+002780     OPEN INPUT CHECKPOINT-FILE.
+002790     IF WS-CK-FILE-STATUS = '00'
+002800         PERFORM 1100-FIND-LAST-CHECKPOINT THRU 1100-EXIT
+002810             UNTIL WS-EOF-YES
+002820         CLOSE CHECKPOINT-FILE
+002830     ELSE
+002840         IF WS-CK-FILE-STATUS NOT = '35'
+002850             DISPLAY 'ITMTBLLD - UNABLE TO OPEN CHECKPOINT-'
+002860                 'FILE FOR READ - STATUS ' WS-CK-FILE-STATUS
+002870             PERFORM 9900-ABEND-JOB
+002880         END-IF
+002890     END-IF.
+002900     MOVE 'N' TO WS-EOF-SWITCH.
+002910     IF WS-CKPT-FOUND
+002920         MOVE 'Y' TO WS-RESUME-SWITCH
+002930         MOVE CKPT-LAST-COUNT TO WS-PRIOR-COUNT
+002940         DISPLAY 'ITMTBLLD - RESUMING AFTER CHECKPOINT AT '
+002950             'ITEM ' WS-PRIOR-COUNT
+002960     END-IF.
+002970     OPEN EXTEND CHECKPOINT-FILE.
+002980     IF WS-CK-FILE-STATUS = '35'
+002990         OPEN OUTPUT CHECKPOINT-FILE
+003000     END-IF.
+003010     IF WS-CK-FILE-STATUS NOT = '00'
+003020         DISPLAY 'ITMTBLLD - UNABLE TO OPEN CHECKPOINT-FILE - '
+003030             'STATUS ' WS-CK-FILE-STATUS
+003040         PERFORM 9900-ABEND-JOB
+003050     END-IF.
+003060     MOVE 'Y' TO WS-CK-OPEN-SWITCH.
+003070     OPEN OUTPUT ITEM-POP-RPT-FILE.
+003080     IF WS-PR-FILE-STATUS NOT = '00'
+003090         DISPLAY 'ITMTBLLD - UNABLE TO OPEN ITEM-POP-RPT-FILE '
+003100             '- STATUS ' WS-PR-FILE-STATUS
+003110         PERFORM 9900-ABEND-JOB
+003120     END-IF.
+003130     MOVE 'Y' TO WS-PR-OPEN-SWITCH.
+003140     OPEN OUTPUT EXCEPTION-RPT-FILE.
+003150     IF WS-EX-FILE-STATUS NOT = '00'
+003160         DISPLAY 'ITMTBLLD - UNABLE TO OPEN EXCEPTION-RPT-FILE '
+003170             '- STATUS ' WS-EX-FILE-STATUS
+003180         PERFORM 9900-ABEND-JOB
+003190     END-IF.
+003200     MOVE 'Y' TO WS-EX-OPEN-SWITCH.
+003210     OPEN OUTPUT ITEM-TABLE-OUT-FILE.
+003220     IF WS-TO-FILE-STATUS NOT = '00'
+003230         DISPLAY 'ITMTBLLD - UNABLE TO OPEN ITEM-TABLE-OUT-'
+003240             'FILE - STATUS ' WS-TO-FILE-STATUS
+003250         PERFORM 9900-ABEND-JOB
+003260     END-IF.
+003270     MOVE 'Y' TO WS-TO-OPEN-SWITCH.
+003280     OPEN EXTEND AUDIT-LOG-FILE.
+003290     IF WS-AL-FILE-STATUS = '35'
+003300         OPEN OUTPUT AUDIT-LOG-FILE
+003310     END-IF.
+003320     IF WS-AL-FILE-STATUS NOT = '00'
+003330         DISPLAY 'ITMTBLLD - UNABLE TO OPEN AUDIT-LOG-FILE - '
+003340             'STATUS ' WS-AL-FILE-STATUS
+003350         PERFORM 9900-ABEND-JOB
+003360     END-IF.
+003370     MOVE 'Y' TO WS-AL-OPEN-SWITCH.
+003380     OPEN INPUT ITEM-MASTER-FILE.
+003390     IF WS-IM-FILE-STATUS NOT = '00'
+003400         DISPLAY 'ITMTBLLD - UNABLE TO OPEN ITEM-MASTER-FILE '
+003410             '- STATUS ' WS-IM-FILE-STATUS
+003420         PERFORM 9900-ABEND-JOB
+003430     END-IF.
+003440     MOVE 'Y' TO WS-IM-OPEN-SWITCH.
+003450     PERFORM 1300-READ-HEADER-RECORD THRU 1300-EXIT.
+003460     IF WS-RESUME-ACTIVE
+003470         MOVE 'Y' TO WS-RELOAD-SWITCH
+003480         PERFORM 1200-RELOAD-DETAIL-RECORD THRU 1200-EXIT
+003490             WS-PRIOR-COUNT TIMES
+003500         MOVE 'N' TO WS-RELOAD-SWITCH
+003510     END-IF.
+003520 1000-EXIT.
+003530     EXIT.
+003540
+003550 1100-FIND-LAST-CHECKPOINT.
+003560     READ CHECKPOINT-FILE
+003570         AT END
+003580             MOVE 'Y' TO WS-EOF-SWITCH
+003590         NOT AT END
+003600             MOVE 'Y' TO WS-CKPT-FOUND-SWITCH
+003610     END-READ.
+003620 1100-EXIT.
+003630     EXIT.
+003640
+003650 1200-RELOAD-DETAIL-RECORD.
+003660     READ ITEM-MASTER-FILE
+003670         AT END
+003680             MOVE 'Y' TO WS-EOF-SWITCH
+003690         NOT AT END
+003700             IF IM-TRAILER-REC
+003710                 MOVE IM-TR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+003720                 MOVE 'Y' TO WS-TRAILER-SEEN-SWITCH
+003730             ELSE
+003740                 IF IM-DETAIL-REC
+003750                     IF WS-ITEM-COUNT >= WS-TABLE-MAX
+003760                         IF NOT WS-TABLE-OVERFLOW
+003770                             DISPLAY 'ITMTBLLD - ITEM VOLUME '
+003780                                 'EXCEEDS TABLE MAXIMUM OF '
+003790                                 WS-TABLE-MAX
+003800                             DISPLAY 'ITMTBLLD - REMAINING '
+003810                                 'RECORDS NOT LOADED - READING '
+003820                                 'TO TRAILER'
+003830                             MOVE 'Y' TO WS-OVERFLOW-SWITCH
+003840                         END-IF
+003850                     ELSE
+003860                         PERFORM 2110-LOAD-TABLE-ENTRY
+003870                             THRU 2110-EXIT
+003880                     END-IF
+003890                 ELSE
+003900                     DISPLAY 'ITMTBLLD - UNRECOGNIZED ITEM '
+003910                         'MASTER RECORD TYPE - '
+003920                         IM-RECORD-TYPE
+003930                     PERFORM 9900-ABEND-JOB
+003940                 END-IF
+003950             END-IF
+003960     END-READ.
+003970 1200-EXIT.
+003980     EXIT.
+003990
+004000 1300-READ-HEADER-RECORD.
+004010     READ ITEM-MASTER-FILE
+004020         AT END
+004030             MOVE 'Y' TO WS-EOF-SWITCH
+004040         NOT AT END
+004050             IF NOT IM-HEADER-REC
+004060                 DISPLAY 'ITMTBLLD - ITEM MASTER MISSING '
+004070                     'HEADER RECORD - JOB ABENDING'
+004080                 PERFORM 9900-ABEND-JOB
+004090             END-IF
+004100     END-READ.
+004110 1300-EXIT.
+004120     EXIT.
+004130
+004140*-----------------------------------------------------------
+004150* 2000-POPULATE-TABLE - READ AND LOAD ONE ITEM MASTER RECORD
+004160*-----------------------------------------------------------
+004170 2000-POPULATE-TABLE.
+004180     READ ITEM-MASTER-FILE
+004190         AT END
+004200             MOVE 'Y' TO WS-EOF-SWITCH
+004210         NOT AT END
+004220             PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+004230     END-READ.
+004240 2000-EXIT.
+004250     EXIT.
+004260
+004270 2100-PROCESS-RECORD.
+004280     IF IM-TRAILER-REC
+004290         MOVE IM-TR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+004300         MOVE 'Y' TO WS-TRAILER-SEEN-SWITCH
+004310     ELSE
+004320         IF IM-DETAIL-REC
+004330             IF WS-ITEM-COUNT >= WS-TABLE-MAX
+004340                 IF NOT WS-TABLE-OVERFLOW
+004350                     DISPLAY 'ITMTBLLD - ITEM VOLUME EXCEEDS '
+004360                         'TABLE MAXIMUM OF ' WS-TABLE-MAX
+004370                     DISPLAY 'ITMTBLLD - REMAINING RECORDS '
+004380                         'NOT LOADED - READING TO TRAILER'
+004390                     MOVE 'Y' TO WS-OVERFLOW-SWITCH
+004400                 END-IF
+004410             ELSE
+004420                 PERFORM 2110-LOAD-TABLE-ENTRY THRU 2110-EXIT
+004430             END-IF
+004440         ELSE
+004450             DISPLAY 'ITMTBLLD - UNRECOGNIZED ITEM MASTER '
+004460                 'RECORD TYPE - ' IM-RECORD-TYPE
+004470             PERFORM 9900-ABEND-JOB
+004480         END-IF
+004490     END-IF.
+004500 2100-EXIT.
+004510     EXIT.
+004520
+004530 2110-LOAD-TABLE-ENTRY.
+004540     IF IM-ITEM-CODE < WS-LAST-LOADED-ITEM
+004550         DISPLAY 'ITMTBLLD - ITEM MASTER OUT OF ASCENDING '
+004560             'SEQUENCE AT ITEM ' IM-ITEM-CODE
+004570         DISPLAY 'ITMTBLLD - SEARCH ALL REQUIRES ASCENDING '
+004580             'ORDER - JOB ABENDING'
+004590         PERFORM 9900-ABEND-JOB
+004600     END-IF.
+004610     MOVE IM-ITEM-CODE TO WS-LAST-LOADED-ITEM.
+004620     ADD 1 TO WS-ITEM-COUNT.
+004630     MOVE IM-ITEM-CODE     TO WS-ITEM(WS-ITEM-COUNT).
+004640     MOVE IM-QTY-ON-HAND   TO WS-QTY-RAW.
+004650     MOVE IM-ITEM-CATEGORY TO
+004660         WS-ITEM-CATEGORY(WS-ITEM-COUNT).
+004670     MOVE IM-ITEM-DESC     TO
+004680         WS-ITEM-DESC(WS-ITEM-COUNT).
+004690     PERFORM 2200-VALIDATE-QUANTITY THRU 2200-EXIT.
+004700     MOVE WS-ITEM-COUNT TO WS-TOTAL-PROCESSED.
+004710     IF NOT WS-RELOADING
+004720         DIVIDE WS-TOTAL-PROCESSED BY WS-CHECKPOINT-INTERVAL
+004730             GIVING WS-CKPT-QUOTIENT
+004740             REMAINDER WS-CKPT-REMAINDER
+004750         IF WS-CKPT-REMAINDER = 0
+004760             PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+004770         END-IF
+004780     END-IF.
+004790 2110-EXIT.
+004800     EXIT.
+004810
+004820 2200-VALIDATE-QUANTITY.
+004830     MOVE 'Y' TO WS-VALID-QTY-SWITCH.
+004840     MOVE SPACES TO WS-EXCEPTION-REASON.
+004850     IF WS-QTY-RAW NOT NUMERIC
+004860         MOVE 'N' TO WS-VALID-QTY-SWITCH
+004870         MOVE 'NON-NUMERIC QUANTITY' TO WS-EXCEPTION-REASON
+004880         MOVE ZERO TO WS-QTY(WS-ITEM-COUNT)
+004890     ELSE
+004900         MOVE WS-QTY-RAW TO WS-QTY(WS-ITEM-COUNT)
+004910         IF WS-QTY(WS-ITEM-COUNT) = ZERO
+004920             MOVE 'N' TO WS-VALID-QTY-SWITCH
+004930             MOVE 'ZERO QUANTITY ON HAND'
+004940                 TO WS-EXCEPTION-REASON
+004950         ELSE
+004960             IF WS-QTY(WS-ITEM-COUNT) > WS-QTY-HIGH-THRESHOLD
+004970                 MOVE 'N' TO WS-VALID-QTY-SWITCH
+004980                 MOVE 'QUANTITY EXCEEDS THRESHOLD'
+004990                     TO WS-EXCEPTION-REASON
+005000             END-IF
+005010         END-IF
+005020     END-IF.
+005030     IF NOT WS-QTY-IS-VALID
+005040         MOVE WS-ITEM(WS-ITEM-COUNT) TO EX-ITEM-CODE
+005050         MOVE WS-QTY-RAW              TO EX-QTY-VALUE
+005060         MOVE WS-EXCEPTION-REASON     TO EX-REASON
+005070         WRITE EXCEPTION-RPT-RECORD
+005080     END-IF.
+005090 2200-EXIT.
+005100     EXIT.
+005110
+005120 2300-WRITE-CHECKPOINT.
+005130     MOVE WS-RUN-DATE         TO CKPT-RUN-DATE.
+005140     MOVE WS-RUN-TIME         TO CKPT-RUN-TIME.
+005150     MOVE WS-TOTAL-PROCESSED  TO CKPT-LAST-COUNT.
+005160     MOVE WS-ITEM(WS-ITEM-COUNT) TO CKPT-LAST-ITEM.
+005170     WRITE CHECKPOINT-RECORD.
+005180 2300-EXIT.
+005190     EXIT.
+005200
+005210*-----------------------------------------------------------
+005220* 3000-RECONCILE-COUNTS - CHECK LOADED COUNT VS TRAILER
+005230*-----------------------------------------------------------
+005240 3000-RECONCILE-COUNTS.
+005250     MOVE WS-ITEM-COUNT TO WS-TOTAL-PROCESSED.
+005260     IF WS-TOTAL-PROCESSED = WS-EXPECTED-COUNT
+005270         MOVE 'Y' TO WS-RECON-STATUS-SWITCH
+005280         DISPLAY 'ITMTBLLD - RECORD COUNT RECONCILED - '
+005290             WS-TOTAL-PROCESSED ' ITEMS'
+005300         PERFORM 3100-CLEAR-CHECKPOINT THRU 3100-EXIT
+005310     ELSE
+005320         MOVE 'N' TO WS-RECON-STATUS-SWITCH
+005330         DISPLAY 'ITMTBLLD - *** RECORD COUNT MISMATCH ***'
+005340         DISPLAY 'ITMTBLLD - EXPECTED FROM TRAILER: '
+005350             WS-EXPECTED-COUNT
+005360         DISPLAY 'ITMTBLLD - ACTUAL LOADED TO DATE: '
+005370             WS-TOTAL-PROCESSED
+005380         IF WS-TABLE-OVERFLOW
+005390             DISPLAY 'ITMTBLLD - REASON - ITEM TABLE '
+005400                 'CAPACITY WAS EXCEEDED THIS RUN'
+005410         END-IF
+005420     END-IF.
+005430 3000-EXIT.
+005440     EXIT.
+005450
+005460 3100-CLEAR-CHECKPOINT.
+005470     CLOSE CHECKPOINT-FILE.
+005480     OPEN OUTPUT CHECKPOINT-FILE.
+005490 3100-EXIT.
+005500     EXIT.
+005510
+005520*-----------------------------------------------------------
+005530* 4000-PRODUCE-POP-REPORT - HEADED, PAGINATED, WITH TOTALS
+005540*-----------------------------------------------------------
+005550 4000-PRODUCE-POP-REPORT.
+005560     IF WS-ITEM-COUNT > 0
+005570         MOVE WS-ITEM(WS-ITEM-COUNT) TO WS-SEARCH-ITEM-CODE
+005580         PERFORM 7000-FIND-ITEM-BY-CODE THRU 7000-EXIT
+005590         IF NOT WS-SEARCH-FOUND
+005600             DISPLAY 'ITMTBLLD - WARNING - LAST ITEM NOT '
+005610                 'FOUND BY INDEXED SEARCH'
+005620         END-IF
+005630     END-IF.
+005640     PERFORM 4100-WRITE-REPORT-HEADINGS THRU 4100-EXIT.
+005650     PERFORM 4200-PRINT-DETAIL-LINE THRU 4200-EXIT
+005660         VARYING WS-TAB-IDX FROM 1 BY 1
+005670         UNTIL WS-TAB-IDX > WS-ITEM-COUNT.
+005680     PERFORM 4300-WRITE-CONTROL-TOTALS THRU 4300-EXIT.
+005690 4000-EXIT.
+005700     EXIT.
+005710
+005720 4100-WRITE-REPORT-HEADINGS.
+005730     ADD 1 TO WS-PAGE-COUNT.
+005740     WRITE ITEM-POP-RPT-RECORD FROM WS-RPT-HEADING-1
+005750         AFTER ADVANCING PAGE.
+005760     WRITE ITEM-POP-RPT-RECORD FROM WS-RPT-HEADING-2
+005770         AFTER ADVANCING 2 LINES.
+005780     MOVE 3 TO WS-LINE-COUNT.
+005790 4100-EXIT.
+005800     EXIT.
+005810
+005820 4200-PRINT-DETAIL-LINE.
+005830     IF WS-LINE-COUNT > 50
+005840         PERFORM 4100-WRITE-REPORT-HEADINGS THRU 4100-EXIT
+005850     END-IF.
+005860     MOVE WS-ITEM(WS-TAB-IDX)          TO RPT-D-ITEM.
+005870     MOVE WS-QTY(WS-TAB-IDX)           TO RPT-D-QTY.
+005880     MOVE WS-ITEM-CATEGORY(WS-TAB-IDX) TO RPT-D-CATEGORY.
+005890     MOVE WS-ITEM-DESC(WS-TAB-IDX)     TO RPT-D-DESC.
+005900     WRITE ITEM-POP-RPT-RECORD FROM WS-RPT-DETAIL-LINE
+005910         AFTER ADVANCING 1 LINE.
+005920     ADD 1 TO WS-LINE-COUNT.
+005930     ADD WS-QTY(WS-TAB-IDX) TO WS-QTY-SUM.
+005940 4200-EXIT.
+005950     EXIT.
+005960
+005970 4300-WRITE-CONTROL-TOTALS.
+005980     MOVE WS-ITEM-COUNT TO RPT-T-COUNT.
+005990     MOVE WS-QTY-SUM    TO RPT-T-QTY-SUM.
+006000     WRITE ITEM-POP-RPT-RECORD FROM WS-RPT-TOTAL-LINE
+006010         AFTER ADVANCING 2 LINES.
+006020 4300-EXIT.
+006030     EXIT.
+006040
+006050*-----------------------------------------------------------
+006060* 5000-WRITE-TABLE-OUTPUT - EXTRACT WS-TABLE FOR DOWNSTREAM
+006070*-----------------------------------------------------------
+006080 5000-WRITE-TABLE-OUTPUT.
+006090     PERFORM 5100-WRITE-TABLE-OUT-RECORD THRU 5100-EXIT
+006100         VARYING WS-TAB-IDX FROM 1 BY 1
+006110         UNTIL WS-TAB-IDX > WS-ITEM-COUNT.
+006120 5000-EXIT.
+006130     EXIT.
+006140
+006150 5100-WRITE-TABLE-OUT-RECORD.
+006160     MOVE WS-ITEM(WS-TAB-IDX)          TO OUT-ITEM.
+006170     MOVE WS-QTY(WS-TAB-IDX)           TO OUT-QTY.
+006180     MOVE WS-ITEM-CATEGORY(WS-TAB-IDX) TO OUT-CATEGORY.
+006190     MOVE WS-ITEM-DESC(WS-TAB-IDX)     TO OUT-DESC.
+006200     WRITE ITEM-TABLE-OUT-RECORD.
+006210 5100-EXIT.
+006220     EXIT.
+006230
+006240*-----------------------------------------------------------
+006250* 6000-WRITE-AUDIT-LOG - RECORD THIS RUN FOR COMPLIANCE
+006260*-----------------------------------------------------------
+006270 6000-WRITE-AUDIT-LOG.
+006280     MOVE WS-RUN-DATE   TO AL-RUN-DATE.
+006290     MOVE WS-RUN-TIME   TO AL-RUN-TIME.
+006300     MOVE WS-JOB-ID     TO AL-JOB-ID.
+006310     MOVE WS-ITEM-COUNT TO AL-ROWS-LOADED.
+006320     WRITE AUDIT-LOG-RECORD.
+006330 6000-EXIT.
+006340     EXIT.
+006350
+006360*-----------------------------------------------------------
+006370* 7000-FIND-ITEM-BY-CODE - INDEXED LOOKUP FOR OTHER PROGRAMS
+006380*-----------------------------------------------------------
+006390 7000-FIND-ITEM-BY-CODE.
+006400     MOVE 'N' TO WS-SEARCH-FOUND-SWITCH.
+006410     IF WS-ITEM-COUNT > 0
+006420         SEARCH ALL WS-TABLE
+006430             AT END
+006440                 MOVE 'N' TO WS-SEARCH-FOUND-SWITCH
+006450             WHEN WS-ITEM(WS-TAB-IDX) = WS-SEARCH-ITEM-CODE
+006460                 MOVE 'Y' TO WS-SEARCH-FOUND-SWITCH
+006470         END-SEARCH
+006480     END-IF.
+006490 7000-EXIT.
+006500     EXIT.
+006510
+006520*-----------------------------------------------------------
+006530* 9000-TERMINATE - CLOSE FILES AND SIGN OFF THE RUN
+006540*-----------------------------------------------------------
+006550 9000-TERMINATE.
+006560     CLOSE ITEM-MASTER-FILE.
+006570     CLOSE EXCEPTION-RPT-FILE.
+006580     CLOSE CHECKPOINT-FILE.
+006590     CLOSE ITEM-POP-RPT-FILE.
+006600     CLOSE ITEM-TABLE-OUT-FILE.
+006610     CLOSE AUDIT-LOG-FILE.
+006620     IF WS-RECON-OK
+006630         DISPLAY 'ITMTBLLD - TABLE POPULATED SUCCESSFULLY - '
+006640             WS-ITEM-COUNT ' ITEMS THIS RUN'
+006650     ELSE
+006660         DISPLAY 'ITMTBLLD - COMPLETED WITH RECORD COUNT '
+006670             'MISMATCH - ' WS-ITEM-COUNT ' ITEMS THIS RUN'
+006680     END-IF.
+006690 9000-EXIT.
+006700     EXIT.
+006710
+006720*-----------------------------------------------------------
+006730* 9900-ABEND-JOB - CLOSE OPEN FILES AND STOP ON A FATAL
+006740* ERROR
+006750*-----------------------------------------------------------
+006760 9900-ABEND-JOB.
+006770     DISPLAY 'ITMTBLLD - JOB TERMINATED - SEE ERROR ABOVE'.
+006780     IF WS-CK-OPEN
+006790         CLOSE CHECKPOINT-FILE
+006800     END-IF.
+006810     IF WS-PR-OPEN
+006820         CLOSE ITEM-POP-RPT-FILE
+006830     END-IF.
+006840     IF WS-EX-OPEN
+006850         CLOSE EXCEPTION-RPT-FILE
+006860     END-IF.
+006870     IF WS-TO-OPEN
+006880         CLOSE ITEM-TABLE-OUT-FILE
+006890     END-IF.
+006900     IF WS-AL-OPEN
+006910         CLOSE AUDIT-LOG-FILE
+006920     END-IF.
+006930     IF WS-IM-OPEN
+006940         CLOSE ITEM-MASTER-FILE
+006950     END-IF.
+006960     STOP RUN.
